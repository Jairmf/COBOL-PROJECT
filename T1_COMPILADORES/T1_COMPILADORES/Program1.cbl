@@ -1,162 +1,469 @@
-       program-id. Program1 as "T1_COMPILADORES.Program1".
-
-       environment division.
-       configuration section.
-       input-output section.
-      *    select notas assign "C:\tuvi\notas.txt"
-      *        organization is sequential.
-               
-           select promedio assign "C:\Users\LUIGI\Desktop\T1_COMPILADORES\promedio.dat"
-               organization is sequential.
-       
-       data division.
-      *fd notas.
-             
-       fd promedio.
-           01 promedio-rec.
-               05 nombre-pro           pic x(12).
-               05 apellido-pro         pic x(12).
-               05 nota-media           pic x(12).
-               05 filler               pic x.
-               05 cualificacion        pic x(30).
-           
-       working-storage section.
-    
-       01 notas-reg.
-           05 nombre           pic x(12).
-           05 apellido         pic x(12).
-           
-           05 calificaciones.
-               10 calificacion1        pic 99.
-               10 calificacion2        pic 99.
-               10 calificacion3        pic 99.
-               10 calificacion4        pic 99.
-               10 calificacion5        pic 99.
-           05 creditos.
-               10 credito1             pic 9.
-               10 credito2             pic 9.
-               10 credito3             pic 9.
-               10 credito4             pic 9.
-               10 credito5             pic 9.
-               
-       01 area-de-trabajo.
-       
-           05 switches-flags           pic x.
-      *        88 fin-fichero                      value 'f'.
-               88 no-fin-fichero                   value 'n'.
-               
-           05 constantes-literales.
-               10 cte-una              pic 9       value 1.
-               10 cte-numero-notas     pic 99.
-               10 It-insuficiente      pic x(30)   value 'Insuficiente'.
-               10 It-suficiente        pic x(30)   value 'Suficiente'.
-               10 It-bien              pic x(30)   value 'Bueno'.
-               10 It-notable           pic x(30)   value 'Notable'.
-               10 It-excelnte          pic x(30)   value 'Excelente'.
-               
-           05 variables-auxiliares.
-               10 nota-total           pic 999v9.
-               10 nota-promedio        pic 99.99.
-
-       procedure division.
-          perform inicio.
-          perform valores
-	      perform proceso
-	      perform fin
-          perform mostrar-prom
-          goback.
-	
-       inicio.
-      *     open input notas
-            open output promedio
-            set no-fin-fichero to true.
-      *     perform leer-notas.
-	
-       proceso.
-	        perform obtener-promedio
-	        perform pasar-datos
-	        perform escribir-datos.
-      *     perform leer-notas.
-	
-       obtener-promedio.
-	        compute nota-total = (calificacion1*credito1) + (calificacion2*credito2) + (calificacion3*credito3) + (calificacion4*credito4) + (calificacion5*credito5)
-            compute cte-numero-notas = credito1 + credito2 + credito3 + credito4 + credito5
-	        compute nota-promedio = nota-total / cte-numero-notas.
-
-       pasar-datos.
-	        move nombre			to nombre-pro
-	        move apellido		to apellido-pro
-	        move nota-promedio	to nota-media
-	        perform dar-cualificacion.
-	
-       dar-cualificacion.
-	        evaluate nota-promedio
-		        when < 10
-			        move It-insuficiente to cualificacion
-		        when >= 10 and < 12
-			        move It-suficiente to cualificacion
-		        when >= 12 and < 14
-			        move It-bien to cualificacion
-		        when >= 14 and < 18
-			        move It-notable to cualificacion
-		        when >= 18
-			        move It-excelnte to cualificacion
-	        end-evaluate.
-	
-       fin.
-            close promedio.
-      *     notas
-		        
-      *
-      *leer-notas.
-      *     read notas
-      *         at end set fin-fichero to true
-      *     end-read.
-	
-       escribir-datos.
-	        write promedio-rec
-		        after advancing cte-una lines.
-            
-       valores.
-            display "Cálculo de Promedio"
-            display '___________________'.
-            display ' '.
-            display 'Ingresar nombre: '.
-            accept nombre
-            display 'Ingresar apellido: '.
-            accept apellido
-            display '___________________'.
-            display 'Calificacion N° 1: '.
-            accept calificacion1
-            display 'Crédito N° 1: '.
-            accept credito1
-            display '___________________'.
-            display 'Calificacion N° 2: '.
-            accept calificacion2
-            display 'Crédito N° 2: '.
-            accept credito2
-            display '___________________'.
-            display 'Calificacion N° 3: '.
-            accept calificacion3
-            display 'Crédito N° 3: '.
-            accept credito3
-            display '___________________'.
-            display 'Calificacion N° 4: '.
-            accept calificacion4
-            display 'Crédito N° 4: '.
-            accept credito4
-            display '___________________'.
-            display 'Calificacion N° 5: '.
-            accept calificacion5
-            display 'Crédito N° 5: '.
-            accept credito5.
-            display '___________________'.
-            display ' '.
-               
-       mostrar-prom.
-           display 'Promedio total: ' nota-promedio.
-           display 'Total créditos: ' cte-numero-notas.
-           display ' '.
-           stop "Pulse ENTER para finalizar".
-           
-       end program Program1.
\ No newline at end of file
+       program-id. Program1 as "T1_COMPILADORES.Program1".
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select notas assign "notas.txt"
+               organization is sequential.
+
+           select promedio assign dynamic ws-ruta-promedio
+               organization is sequential
+               file status is ws-estado-promedio.
+
+           select clasificados assign "rankord.dat"
+               organization is sequential.
+
+           select trabajo-orden assign "sortwk1".
+
+           select ranking assign "ranking.txt"
+               organization is sequential.
+
+           select promedio-csv assign "promedio.csv"
+               organization is sequential.
+
+           select auditoria assign "auditoria.log"
+               organization is sequential
+               file status is ws-estado-auditoria.
+
+           select curriculum assign "curriculum.dat"
+               organization is indexed
+               access mode is random
+               record key is codigo-curr.
+
+       data division.
+       file section.
+       fd notas
+           record is varying in size from 35 to 116 characters
+           depending on numero-cursos.
+       01 notas-reg.
+               05 nombre           pic x(12).
+               05 apellido         pic x(12).
+               05 numero-cursos    pic 99.
+               05 cursos occurs 1 to 10 times
+                       depending on numero-cursos.
+                   10 codigo-curso         pic x(6).
+                   10 calificacion-curso   pic 99.
+                   10 credito-curso        pic 9.
+
+       fd promedio.
+       01 promedio-rec.
+               05 nombre-pro           pic x(12).
+               05 apellido-pro         pic x(12).
+               05 nota-media           pic x(12).
+               05 filler               pic x.
+               05 cualificacion        pic x(30).
+       01 promedio-header-rec.
+               05 header-marca         pic x(6)  value 'RUNHDR'.
+               05 header-etiqueta      pic x(19)
+                   value ' Fecha ejecucion: '.
+               05 header-fecha         pic x(8).
+               05 filler               pic x(34).
+
+       fd clasificados.
+       01 clasificado-rec.
+               05 cl-nombre            pic x(12).
+               05 cl-apellido          pic x(12).
+               05 cl-nota-media        pic x(12).
+               05 filler               pic x.
+               05 cl-cualificacion     pic x(30).
+
+       sd trabajo-orden.
+       01 trabajo-orden-rec.
+               05 to-nombre            pic x(12).
+               05 to-apellido          pic x(12).
+               05 to-nota-media        pic x(12).
+               05 filler               pic x.
+               05 to-cualificacion     pic x(30).
+
+       fd ranking.
+       01 ranking-rec.
+               05 rk-posicion          pic zz9.
+               05 filler               pic x(3)  value ' - '.
+               05 rk-nombre            pic x(12).
+               05 filler               pic x     value space.
+               05 rk-apellido          pic x(12).
+               05 filler               pic x     value space.
+               05 rk-nota-media        pic x(12).
+
+       fd promedio-csv.
+       01 csv-rec                  pic x(80).
+
+       fd auditoria.
+       01 auditoria-rec            pic x(80).
+
+       fd curriculum.
+       01 curriculum-rec.
+               05 codigo-curr           pic x(6).
+               05 creditos-oficiales    pic 9.
+
+       working-storage section.
+
+       01 area-de-trabajo.
+
+           05 switches-flags           pic x.
+               88 fin-fichero                      value 'f'.
+               88 no-fin-fichero                   value 'n'.
+
+           05 sw-registro               pic x.
+               88 registro-valido                  value 'v'.
+               88 registro-invalido                value 'i'.
+
+           05 sw-clasif                 pic x.
+               88 fin-clasif                        value 'f'.
+               88 no-fin-clasif                     value 'n'.
+
+           05 sw-lectura-rank           pic x.
+               88 fin-lectura-rank                  value 'f'.
+               88 no-fin-lectura-rank               value 'n'.
+
+           05 sw-revision               pic x.
+               88 revision-necesaria                value 'r'.
+               88 no-revision-necesaria             value 'n'.
+
+           05 constantes-literales.
+               10 cte-una              pic 9       value 1.
+               10 cte-numero-notas     pic 99.
+               10 It-insuficiente      pic x(30)   value 'Insuficiente'.
+               10 It-suficiente        pic x(30)   value 'Suficiente'.
+               10 It-bien              pic x(30)   value 'Bueno'.
+               10 It-notable           pic x(30)   value 'Notable'.
+               10 It-excelnte          pic x(30)   value 'Excelente'.
+
+           05 variables-auxiliares.
+               10 nota-total           pic 9(4)v9.
+               10 nota-promedio        pic 99.99.
+               10 nota-promedio-num    pic 99v99.
+               10 idx-curso            pic 99.
+               10 ws-fecha-ejecucion   pic x(8).
+               10 ws-hora-ejecucion    pic x(8).
+               10 ws-operador          pic x(20).
+
+           05 contadores-resumen.
+               10 cnt-insuficiente     pic 999      value 0.
+               10 cnt-suficiente       pic 999      value 0.
+               10 cnt-bien             pic 999      value 0.
+               10 cnt-notable          pic 999      value 0.
+               10 cnt-excelente        pic 999      value 0.
+               10 cnt-total            pic 999      value 0.
+               10 suma-notas           pic 9(5)v99  value 0.
+               10 promedio-clase       pic 99.99.
+               10 rank-posicion        pic 999      value 0.
+               10 cnt-registros-total  pic 9(4)     value 0.
+               10 cnt-registros-actual pic 9(4)     value 0.
+               10 registros-a-saltar   pic 9(4)     value 0.
+               10 cnt-leidos-rank      pic 9(4)     value 0.
+
+       01 ws-ruta-promedio             pic x(80).
+
+       01 ws-estado-promedio           pic xx.
+       01 ws-estado-auditoria          pic xx.
+
+       01 ws-csv-linea                 pic x(80).
+
+       01 ws-audit-linea               pic x(80).
+
+       01 ws-cualif-temp               pic x(30).
+
+       01 ws-trim-origen               pic x(30).
+       01 ws-trim-longitud             pic 99.
+
+       procedure division.
+           perform inicio
+           perform proceso until fin-fichero
+           perform fin
+           perform generar-ranking
+           perform mostrar-resumen
+           goback.
+
+       inicio.
+           accept ws-ruta-promedio from environment "RUTA_PROMEDIO"
+           if ws-ruta-promedio = spaces
+               display 'Ruta de salida para promedio.dat: '
+               accept ws-ruta-promedio
+           end-if
+           display 'Nombre del operador: '
+           accept ws-operador
+           open input notas
+           open extend promedio
+           if ws-estado-promedio = '35'
+               open output promedio
+           end-if
+           open output promedio-csv
+           open extend auditoria
+           if ws-estado-auditoria = '35'
+               open output auditoria
+           end-if
+           open input curriculum
+           set no-fin-fichero to true
+           perform escribir-cabecera
+           perform leer-notas.
+
+       escribir-cabecera.
+           accept ws-fecha-ejecucion from date yyyymmdd
+           move ws-fecha-ejecucion to header-fecha
+           write promedio-header-rec
+           move 'Nombre,Apellido,Promedio,Calificacion' to csv-rec
+           write csv-rec
+               after advancing cte-una lines.
+
+       proceso.
+           perform valida-registro
+           if registro-valido
+               perform obtener-promedio
+               perform verificar-creditos
+               perform pasar-datos
+               perform escribir-datos
+               perform escribir-csv
+               perform escribir-auditoria
+           else
+               perform rechazar-registro
+           end-if
+           perform leer-notas.
+
+       valida-registro.
+           set registro-valido to true
+           move zero to cte-numero-notas
+           if numero-cursos < 1 or numero-cursos > 10
+               set registro-invalido to true
+           else
+               perform validar-curso
+                   varying idx-curso from 1 by 1
+                   until idx-curso > numero-cursos
+               if cte-numero-notas = 0
+                   set registro-invalido to true
+               end-if
+           end-if.
+
+       validar-curso.
+           add credito-curso (idx-curso) to cte-numero-notas
+           if calificacion-curso (idx-curso) > 20
+               set registro-invalido to true
+           end-if.
+
+       rechazar-registro.
+           display 'Registro invalido, se omite: ' nombre ' ' apellido.
+
+       obtener-promedio.
+           move zero to nota-total
+           perform acumular-curso
+               varying idx-curso from 1 by 1
+               until idx-curso > numero-cursos
+           compute nota-promedio = nota-total / cte-numero-notas
+           compute nota-promedio-num = nota-total / cte-numero-notas.
+
+       acumular-curso.
+           compute nota-total = nota-total
+             + (calificacion-curso (idx-curso)
+             *  credito-curso (idx-curso)).
+
+       verificar-creditos.
+           set no-revision-necesaria to true
+           perform validar-creditos-curso
+               varying idx-curso from 1 by 1
+               until idx-curso > numero-cursos.
+
+       validar-creditos-curso.
+           move codigo-curso (idx-curso) to codigo-curr
+           read curriculum
+               invalid key
+                   set revision-necesaria to true
+               not invalid key
+                   if creditos-oficiales not = credito-curso (idx-curso)
+                       set revision-necesaria to true
+                   end-if
+           end-read.
+
+       pasar-datos.
+           move nombre         to nombre-pro
+           move apellido       to apellido-pro
+           move nota-promedio  to nota-media
+           perform dar-cualificacion
+           if revision-necesaria
+               move cualificacion to ws-cualif-temp
+               string
+                   ws-cualif-temp  delimited by space
+                   ' - REVISAR'    delimited by size
+                   into cualificacion
+               end-string
+           end-if.
+
+       dar-cualificacion.
+           evaluate nota-promedio-num
+               when < 10
+                   move It-insuficiente to cualificacion
+                   add 1 to cnt-insuficiente
+               when >= 10 and < 12
+                   move It-suficiente to cualificacion
+                   add 1 to cnt-suficiente
+               when >= 12 and < 14
+                   move It-bien to cualificacion
+                   add 1 to cnt-bien
+               when >= 14 and < 18
+                   move It-notable to cualificacion
+                   add 1 to cnt-notable
+               when >= 18
+                   move It-excelnte to cualificacion
+                   add 1 to cnt-excelente
+           end-evaluate
+           add 1 to cnt-total
+           add nota-promedio-num to suma-notas.
+
+       fin.
+           close promedio
+           close notas
+           close promedio-csv
+           close auditoria
+           close curriculum.
+
+       leer-notas.
+           read notas
+               at end set fin-fichero to true
+           end-read.
+
+       escribir-datos.
+           write promedio-rec.
+
+       escribir-csv.
+           move cualificacion to ws-trim-origen
+           perform calcular-longitud-trim
+           string
+               nombre-pro       delimited by space
+               ','              delimited by size
+               apellido-pro     delimited by space
+               ','              delimited by size
+               nota-media       delimited by space
+               ','              delimited by size
+               ws-trim-origen (1:ws-trim-longitud)
+                                delimited by size
+               into ws-csv-linea
+           end-string
+           move ws-csv-linea to csv-rec
+           write csv-rec
+               after advancing cte-una lines.
+
+       calcular-longitud-trim.
+           perform reducir-longitud-trim
+               varying ws-trim-longitud from 30 by -1
+               until ws-trim-longitud = 0
+               or ws-trim-origen (ws-trim-longitud:1) not = space
+           if ws-trim-longitud = 0
+               move 1 to ws-trim-longitud
+           end-if.
+
+       reducir-longitud-trim.
+           continue.
+
+       escribir-auditoria.
+           accept ws-fecha-ejecucion from date yyyymmdd
+           accept ws-hora-ejecucion from time
+           move ws-operador to ws-trim-origen
+           perform calcular-longitud-trim
+           string
+               ws-fecha-ejecucion  delimited by size
+               ' '                 delimited by size
+               ws-hora-ejecucion   delimited by size
+               ' '                 delimited by size
+               ws-trim-origen (1:ws-trim-longitud)
+                                   delimited by size
+               ' '                 delimited by size
+               nombre-pro          delimited by space
+               ' '                 delimited by size
+               apellido-pro        delimited by space
+               into ws-audit-linea
+           end-string
+           move ws-audit-linea to auditoria-rec
+           write auditoria-rec
+               after advancing cte-una lines.
+
+       generar-ranking.
+           sort trabajo-orden on descending key to-nota-media
+               input procedure is clasificar-promedio
+               giving clasificados
+           open input clasificados
+           open output ranking
+           set no-fin-clasif to true
+           perform leer-clasificado
+           perform escribir-ranking until fin-clasif
+           close clasificados
+           close ranking.
+
+       clasificar-promedio.
+           perform calcular-alcance-actual
+           open input promedio
+           move zero to cnt-leidos-rank
+           set no-fin-lectura-rank to true
+           perform leer-promedio-clasif
+           perform filtrar-clasif until fin-lectura-rank
+           close promedio.
+
+       calcular-alcance-actual.
+           open input promedio
+           move zero to cnt-registros-total
+           move zero to cnt-registros-actual
+           set no-fin-lectura-rank to true
+           perform leer-promedio-clasif
+           perform contar-registro-alcance until fin-lectura-rank
+           close promedio
+           compute registros-a-saltar =
+               cnt-registros-total - cnt-registros-actual.
+
+       contar-registro-alcance.
+           if nombre-pro (1:6) = 'RUNHDR'
+               move zero to cnt-registros-actual
+           else
+               add 1 to cnt-registros-total
+               add 1 to cnt-registros-actual
+           end-if
+           perform leer-promedio-clasif.
+
+       leer-promedio-clasif.
+           read promedio
+               at end set fin-lectura-rank to true
+           end-read.
+
+       filtrar-clasif.
+           if nombre-pro (1:6) not = 'RUNHDR'
+               add 1 to cnt-leidos-rank
+               if cnt-leidos-rank > registros-a-saltar
+                   move nombre-pro         to to-nombre
+                   move apellido-pro       to to-apellido
+                   move nota-media         to to-nota-media
+                   move cualificacion      to to-cualificacion
+                   release trabajo-orden-rec
+               end-if
+           end-if
+           perform leer-promedio-clasif.
+
+       leer-clasificado.
+           read clasificados
+               at end set fin-clasif to true
+           end-read.
+
+       escribir-ranking.
+           add 1 to rank-posicion
+           move rank-posicion   to rk-posicion
+           move cl-nombre       to rk-nombre
+           move cl-apellido     to rk-apellido
+           move cl-nota-media   to rk-nota-media
+           write ranking-rec
+               after advancing cte-una lines
+           perform leer-clasificado.
+
+       mostrar-resumen.
+           display 'Resumen de la clase'
+           display '___________________'.
+           display 'Insuficiente: ' cnt-insuficiente.
+           display 'Suficiente  : ' cnt-suficiente.
+           display 'Bueno       : ' cnt-bien.
+           display 'Notable     : ' cnt-notable.
+           display 'Excelente   : ' cnt-excelente.
+           display 'Total alumnos: ' cnt-total.
+           if cnt-total > 0
+               compute promedio-clase = suma-notas / cnt-total
+               display 'Promedio de la clase: ' promedio-clase
+           end-if
+           display ' '.
+           stop "Pulse ENTER para finalizar".
+
+       end program Program1.
